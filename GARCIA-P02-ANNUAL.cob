@@ -0,0 +1,321 @@
+      ******************************************************************
+      *PROGRAM : PROJECT 2   ANNUAL PAYROLL ROLLUP BY DEPARTMENT       *
+      *AUTHOR  : Mario Garcia                                         *
+      *DATE    : 08/08/2026                                           *
+      *ABSTRACT: Reads the YTD-MST file built up over the year's four *
+      *          quarterly GARCIA-P02-SORT runs and prints a          *
+      *          department-by-quarter matrix with an annual total    *
+      *          per department and a company grand total.            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GARCIA-P02-ANNUAL.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-MST ASSIGN TO 'ytd-master.dat'
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS SEQUENTIAL
+                          RECORD KEY IS YTD-EMP-ID
+                          FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT PR-RPT  ASSIGN TO 'LNAME-p02-annual.rpt'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DEPT-MASTER ASSIGN TO 'dept-master.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-MST.
+       01  YTD-REC.
+           03  YTD-EMP-ID                  PIC X(4).
+           03  YTD-DEPT                    PIC 99.
+           03  YTD-YEAR                    PIC 9999.
+           03  YTD-LNAME                   PIC X(15).
+           03  YTD-FNAME                   PIC X(15).
+           03  YTD-QTR-AMT                 PIC 9(6)V99 OCCURS 4 TIMES.
+           03  YTD-TOTAL                   PIC 9(7)V99.
+
+       FD  PR-RPT.
+       01  PR-RPT-REC                      PIC X(95).
+
+       FD  DEPT-MASTER.
+       01  DEPT-MST-REC.
+           03  DEPT-MST-CODE               PIC 99.
+           03  DEPT-MST-NAME               PIC X(5).
+           03  DEPT-MST-ACTIVE             PIC X.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-SYS-DATE.
+           03  WS-SYS-YR.
+               05  WS-SYS-YR-CENTURY       PIC 99.
+               05  WS-SYS-YR-DECADE        PIC 99.
+           03  WS-SYS-MO                   PIC 99.
+           03  WS-SYS-DAY                  PIC 99.
+           03  WS-SYS-HR                   PIC 99.
+           03  WS-SYS-MIN                  PIC 99.
+           03  WS-SYS-SEC                  PIC 99.
+
+       01  WS-PARM-STRING                  PIC X(20)   VALUE SPACES.
+       01  WS-RUN-YEAR                     PIC 9999    VALUE ZERO.
+
+       01  WS-RPT-TITLE-LN.
+           03  FILLER      PIC X(28) VALUE "P02-MARIO'S SOLUTION".
+           03  FILLER      PIC X(42) VALUE
+               'ANNUAL PAYROLL ROLLUP BY DEPARTMENT'.
+           03  WS-RPT-DATE-TIME.
+               05  WS-RPT-MO               PIC 99.
+               05  FILLER                  PIC X     VALUE '/'.
+               05  WS-RPT-DAY              PIC 99.
+               05  FILLER                  PIC X     VALUE '/'.
+               05  WS-RPT-YR               PIC 9999.
+
+       01  WS-RPT-BLANK-LN                 PIC X(80) VALUE SPACES.
+
+       01  WS-DTL-HDG.
+           03  FILLER                      PIC X(12) VALUE
+               '  DEPT      '.
+           03  FILLER                      PIC X(15) VALUE
+               '           Q1  '.
+           03  FILLER                      PIC X(15) VALUE
+               '           Q2  '.
+           03  FILLER                      PIC X(15) VALUE
+               '           Q3  '.
+           03  FILLER                      PIC X(15) VALUE
+               '           Q4  '.
+           03  FILLER                      PIC X(16) VALUE
+               '    ANNUAL TOT  '.
+           03  FILLER                      PIC X(4)  VALUE SPACES.
+       01  WS-DTL-DASH.
+           03  FILLER                      PIC X(12) VALUE
+               '----------  '.
+           03  FILLER                      PIC X(15) VALUE
+               '-------------- '.
+           03  FILLER                      PIC X(15) VALUE
+               '-------------- '.
+           03  FILLER                      PIC X(15) VALUE
+               '-------------- '.
+           03  FILLER                      PIC X(15) VALUE
+               '-------------- '.
+           03  FILLER                      PIC X(16) VALUE
+               '----------------'.
+           03  FILLER                      PIC X(4)  VALUE SPACES.
+
+      * Q edit pictures carry 9 integer digits (matches WS-CO-Q-TOT,
+      * the widest source moved into them - WS-DEPT-Q-TOT is only 8
+      * digits but shares the same column width so the report lines up).
+      * ANNUAL edit pictures carry 10 integer digits (matches
+      * WS-CO-ANN-TOT, the widest source - WS-DEPT-ANN-TOT is only 9
+      * digits but shares the same column width for alignment).
+       01  WS-DTL-LN.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  WS-DTL-DEPT-NUM             PIC 99.
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-DTL-DEPT-NAME            PIC X(5).
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  WS-DTL-Q1                   PIC ZZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-DTL-Q2                   PIC ZZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-DTL-Q3                   PIC ZZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-DTL-Q4                   PIC ZZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-DTL-ANNUAL               PIC Z,ZZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(4)  VALUE SPACES.
+
+       01  WS-CO-TOT-LN.
+           03  FILLER                      PIC X(12) VALUE
+               'COMPANY TOT '.
+           03  WS-CO-Q1                    PIC ZZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-CO-Q2                    PIC ZZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-CO-Q3                    PIC ZZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-CO-Q4                    PIC ZZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-CO-ANNUAL                PIC Z,ZZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(4)  VALUE SPACES.
+
+       01  WS-FLAGS.
+           03  WS-YTD-EOF-FLAG              PIC X      VALUE 'N'.
+               88  WS-YTD-EOF                          VALUE 'Y'.
+           03  WS-DEPT-MST-EOF-FLAG         PIC X      VALUE 'N'.
+               88  WS-DEPT-MST-EOF                     VALUE 'Y'.
+           03  WS-LOOKUP-FOUND-FLAG         PIC X      VALUE 'N'.
+               88  WS-LOOKUP-FOUND                     VALUE 'Y'.
+
+       01  WS-YTD-STATUS                   PIC XX     VALUE SPACES.
+       01  WS-EMP-CTR                      PIC 9(5)   VALUE ZERO.
+       01  WS-QTR-SUB                      PIC 9      VALUE ZERO.
+
+       01  WS-LOOKUP-DEPT-CODE             PIC 99     VALUE ZERO.
+
+       01  WS-CO-Q-TOT                     PIC 9(9)V99 OCCURS 4 TIMES
+                                            VALUE ZERO.
+       01  WS-CO-ANN-TOT                   PIC 9(10)V99 VALUE ZERO.
+
+       01  WS-DEPT-COUNT                   PIC 999    VALUE ZERO.
+       01  WS-DEPT-TABLE.
+           03  WS-DEPT-ENTRY  OCCURS 1 TO 20 TIMES
+                               DEPENDING ON WS-DEPT-COUNT
+                               INDEXED BY WS-DEPT-IDX.
+               05  WS-DEPT-CODE            PIC 99.
+               05  WS-DEPT-NAME            PIC X(5).
+               05  WS-DEPT-ACTIVE          PIC X.
+               05  WS-DEPT-Q-TOT           PIC 9(8)V99 OCCURS 4 TIMES
+                                            VALUE ZERO.
+               05  WS-DEPT-ANN-TOT         PIC 9(9)V99 VALUE ZERO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       100-MAIN.
+           PERFORM 110-GET-RUN-PARM.
+           PERFORM 180-LOAD-DEPT-MASTER.
+           PERFORM 190-ACCUM-YTD.
+           PERFORM 200-PRT-RPT.
+           DISPLAY 'PROJECT 2 ANNUAL ROLLUP - MARIO GARCIA'.
+           DISPLAY 'EMPLOYEES ACCUMULATED: ', WS-EMP-CTR.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       110-GET-RUN-PARM.
+           MOVE SPACES TO WS-PARM-STRING.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           IF WS-PARM-STRING NOT = SPACES
+               MOVE WS-PARM-STRING (1:4)    TO WS-RUN-YEAR
+           ELSE
+               PERFORM 300-GET-SYS-DATE-TIME
+               MOVE WS-SYS-YR               TO WS-RUN-YEAR
+           END-IF.
+           IF WS-RUN-YEAR NOT NUMERIC OR
+              WS-RUN-YEAR < 1900 OR WS-RUN-YEAR > 2099
+               DISPLAY 'INVALID YEAR IN RUN PARM: ' WS-PARM-STRING
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+      *-----------------------------------------------------------------
+       180-LOAD-DEPT-MASTER.
+           OPEN INPUT DEPT-MASTER.
+           PERFORM UNTIL WS-DEPT-MST-EOF
+               READ DEPT-MASTER
+                   AT END
+                       SET WS-DEPT-MST-EOF TO TRUE
+                   NOT AT END
+                     IF DEPT-MST-CODE = 99
+                       DISPLAY 'DEPT-MASTER CODE 99 IS RESERVED FOR '
+                               'THE TRAILER RECORD - IGNORED: '
+                               DEPT-MST-REC
+                     ELSE
+                       IF WS-DEPT-COUNT < 20
+                           ADD 1 TO WS-DEPT-COUNT
+                           MOVE DEPT-MST-CODE
+                                TO WS-DEPT-CODE   (WS-DEPT-COUNT)
+                           MOVE DEPT-MST-NAME
+                                TO WS-DEPT-NAME   (WS-DEPT-COUNT)
+                           MOVE DEPT-MST-ACTIVE
+                                TO WS-DEPT-ACTIVE (WS-DEPT-COUNT)
+                       ELSE
+                           DISPLAY 'DEPT-MASTER TABLE FULL - IGNORED: '
+                                   DEPT-MST-REC
+                       END-IF
+                     END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE DEPT-MASTER.
+      *-----------------------------------------------------------------
+       190-ACCUM-YTD.
+           OPEN INPUT YTD-MST.
+           IF WS-YTD-STATUS NOT = '00'
+               DISPLAY 'YTD-MST NOT AVAILABLE - STATUS: ' WS-YTD-STATUS
+               DISPLAY 'NO YEAR-TO-DATE DATA TO ACCUMULATE THIS RUN'
+           ELSE
+               PERFORM UNTIL WS-YTD-EOF
+                   READ YTD-MST NEXT RECORD
+                       AT END
+                           SET WS-YTD-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 195-ACCUM-ONE-EMP
+                   END-READ
+               END-PERFORM
+               CLOSE YTD-MST
+           END-IF.
+      *-----------------------------------------------------------------
+       195-ACCUM-ONE-EMP.
+           IF YTD-YEAR NOT = WS-RUN-YEAR
+               DISPLAY 'YTD-MST RECORD FOR A DIFFERENT YEAR SKIPPED, '
+                       'EMP ID: ' YTD-EMP-ID ' YEAR: ' YTD-YEAR
+           ELSE
+               MOVE YTD-DEPT       TO WS-LOOKUP-DEPT-CODE
+               PERFORM 196-FIND-DEPT-IDX
+               IF WS-LOOKUP-FOUND
+                   ADD  1          TO WS-EMP-CTR
+                   PERFORM VARYING WS-QTR-SUB FROM 1 BY 1
+                             UNTIL WS-QTR-SUB > 4
+                       ADD YTD-QTR-AMT (WS-QTR-SUB)
+                           TO WS-DEPT-Q-TOT (WS-DEPT-IDX, WS-QTR-SUB)
+                       ADD YTD-QTR-AMT (WS-QTR-SUB)
+                           TO WS-CO-Q-TOT  (WS-QTR-SUB)
+                   END-PERFORM
+                   ADD YTD-TOTAL   TO WS-DEPT-ANN-TOT (WS-DEPT-IDX)
+                   ADD YTD-TOTAL   TO WS-CO-ANN-TOT
+               ELSE
+                   DISPLAY 'YTD-MST RECORD WITH UNKNOWN OR INACTIVE '
+                           'DEPARTMENT CODE SKIPPED, EMP ID: '
+                           YTD-EMP-ID ' DEPT: ' YTD-DEPT
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       196-FIND-DEPT-IDX.
+           MOVE 'N' TO WS-LOOKUP-FOUND-FLAG.
+           IF WS-DEPT-COUNT > 0
+               SET WS-DEPT-IDX TO 1
+               SEARCH WS-DEPT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-DEPT-CODE (WS-DEPT-IDX) = WS-LOOKUP-DEPT-CODE
+                    AND WS-DEPT-ACTIVE (WS-DEPT-IDX) = 'Y'
+                       SET WS-LOOKUP-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+      *-----------------------------------------------------------------
+       200-PRT-RPT.
+           OPEN OUTPUT PR-RPT.
+           PERFORM 300-GET-SYS-DATE-TIME.
+           WRITE PR-RPT-REC                FROM WS-RPT-TITLE-LN.
+           WRITE PR-RPT-REC                FROM WS-RPT-BLANK-LN.
+           WRITE PR-RPT-REC                FROM WS-DTL-HDG.
+           WRITE PR-RPT-REC                FROM WS-DTL-DASH.
+
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                     UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF WS-DEPT-ACTIVE (WS-DEPT-IDX) = 'Y'
+                   PERFORM 501-WRITE-DTL
+               END-IF
+           END-PERFORM.
+
+           WRITE PR-RPT-REC                FROM WS-DTL-DASH.
+           MOVE  WS-CO-Q-TOT (1)           TO   WS-CO-Q1.
+           MOVE  WS-CO-Q-TOT (2)           TO   WS-CO-Q2.
+           MOVE  WS-CO-Q-TOT (3)           TO   WS-CO-Q3.
+           MOVE  WS-CO-Q-TOT (4)           TO   WS-CO-Q4.
+           MOVE  WS-CO-ANN-TOT             TO   WS-CO-ANNUAL.
+           WRITE PR-RPT-REC                FROM WS-CO-TOT-LN.
+           CLOSE PR-RPT.
+      *-----------------------------------------------------------------
+       300-GET-SYS-DATE-TIME.
+           MOVE FUNCTION CURRENT-DATE      TO   WS-SYS-DATE.
+           MOVE WS-SYS-MO                  TO   WS-RPT-MO.
+           MOVE WS-SYS-DAY                 TO   WS-RPT-DAY.
+           MOVE WS-SYS-YR                  TO   WS-RPT-YR.
+      *-----------------------------------------------------------------
+       501-WRITE-DTL.
+           MOVE  WS-DEPT-CODE     (WS-DEPT-IDX) TO WS-DTL-DEPT-NUM.
+           MOVE  WS-DEPT-NAME     (WS-DEPT-IDX) TO WS-DTL-DEPT-NAME.
+           MOVE  WS-DEPT-Q-TOT    (WS-DEPT-IDX, 1) TO WS-DTL-Q1.
+           MOVE  WS-DEPT-Q-TOT    (WS-DEPT-IDX, 2) TO WS-DTL-Q2.
+           MOVE  WS-DEPT-Q-TOT    (WS-DEPT-IDX, 3) TO WS-DTL-Q3.
+           MOVE  WS-DEPT-Q-TOT    (WS-DEPT-IDX, 4) TO WS-DTL-Q4.
+           MOVE  WS-DEPT-ANN-TOT  (WS-DEPT-IDX)    TO WS-DTL-ANNUAL.
+           WRITE PR-RPT-REC                FROM WS-DTL-LN.
+      *-----------------------------------------------------------------
