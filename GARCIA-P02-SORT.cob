@@ -10,25 +10,45 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMP-MST ASSIGN TO 'p02-data-unordered.dat'
+           SELECT EMP-MST ASSIGN DYNAMIC WS-EMP-MST-FILENAME
                           ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT PR-RPT  ASSIGN TO 'LNAME-p02-sort.rpt'
+           SELECT PR-RPT  ASSIGN DYNAMIC WS-PR-RPT-FILENAME
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PR-RPT-CSV ASSIGN DYNAMIC WS-PR-RPT-CSV-FILENAME
                           ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT SRT-SPACE  ASSIGN TO 'srt-space.dat'
                           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTIONS-RPT ASSIGN DYNAMIC WS-EXC-RPT-FILENAME
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DEPT-MASTER ASSIGN TO 'dept-master.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT YTD-MST ASSIGN TO 'ytd-master.dat'
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS YTD-EMP-ID
+                          FILE STATUS IS WS-YTD-STATUS.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD  EMP-MST.
        01  EMP-REC.
            03  EMP-DEPT                    PIC 99.
-           03  EMP-ID                      PIC X(4).
-           03  EMP-NAME.
-               05  EMP-LNAME               PIC X(15).
-               05  EMP-FNAME               PIC X(15).
-           03  EMP-QTR-PAY                 PIC 9(5)V99.
+           03  EMP-DETAIL.
+               05  EMP-ID                      PIC X(4).
+               05  EMP-NAME.
+                   07  EMP-LNAME               PIC X(15).
+                   07  EMP-FNAME               PIC X(15).
+               05  EMP-QTR-PAY                 PIC 9(5)V99.
+           03  EMP-TRAILER REDEFINES EMP-DETAIL.
+               05  EMP-TRL-REC-COUNT           PIC 9(4).
+               05  EMP-TRL-TOTAL-PAY           PIC 9(7)V99.
+               05  FILLER                      PIC X(28).
 
        SD SRT-SPACE.
        01 SRT-REC.
@@ -42,8 +62,42 @@
 
        FD  PR-RPT.
        01  PR-RPT-REC                      PIC X(80).
+
+       FD  PR-RPT-CSV.
+       01  PR-RPT-CSV-REC                  PIC X(100).
+
+       FD  EXCEPTIONS-RPT.
+       01  EXC-RPT-REC                     PIC X(100).
+
+       FD  DEPT-MASTER.
+       01  DEPT-MST-REC.
+           03  DEPT-MST-CODE               PIC 99.
+           03  DEPT-MST-NAME               PIC X(5).
+           03  DEPT-MST-ACTIVE             PIC X.
+
+       FD  YTD-MST.
+       01  YTD-REC.
+           03  YTD-EMP-ID                  PIC X(4).
+           03  YTD-DEPT                    PIC 99.
+           03  YTD-YEAR                    PIC 9999.
+           03  YTD-LNAME                   PIC X(15).
+           03  YTD-FNAME                   PIC X(15).
+           03  YTD-QTR-AMT                 PIC 9(6)V99 OCCURS 4 TIMES.
+           03  YTD-TOTAL                   PIC 9(7)V99.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+       01  WS-EMP-MST-FILENAME              PIC X(30)   VALUE SPACES.
+       01  WS-PR-RPT-FILENAME               PIC X(30)   VALUE SPACES.
+       01  WS-PR-RPT-CSV-FILENAME           PIC X(30)   VALUE SPACES.
+       01  WS-EXC-RPT-FILENAME              PIC X(30)   VALUE SPACES.
+
+       01  WS-RUN-PARM.
+           03  WS-PARM-STRING               PIC X(20)   VALUE SPACES.
+           03  WS-PARM-TOK1                 PIC X(5)    VALUE SPACES.
+           03  WS-PARM-TOK2                 PIC X(5)    VALUE SPACES.
+       01  WS-RUN-QTR                       PIC 9       VALUE ZERO.
+       01  WS-RUN-YEAR                      PIC 9999    VALUE ZERO.
+
        01  WS-SYS-DATE.
            03  WS-SYS-YR.
                05  WS-SYS-YR-CENTURY       PIC 99.
@@ -56,7 +110,11 @@
 
        01  WS-RPT-TITLE-LN.
            03  FILLER      PIC X(28) VALUE "P02-MARIO'S SOLUTION".
-           03  FILLER      PIC X(42) VALUE 'QUARTERLY PAYROLL BY DEPT '.
+           03  WS-RPT-QTR-LBL                   PIC X(32).
+           03  WS-RPT-PAGE-LBL.
+               05  FILLER                  PIC X(5)  VALUE 'PAGE '.
+               05  WS-RPT-PAGE-NUM         PIC ZZZ9.
+               05  FILLER                  PIC X     VALUE SPACE.
            03  WS-RPT-DATE-TIME.
                05  WS-RPT-MO               PIC 99.
                05  FILLER                  PIC X     VALUE '/'.
@@ -97,6 +155,9 @@
            03  FILLER                      PIC X           VALUE SPACES.
            03  WS-DTL-PAY                  PIC ZZZ,ZZ9.99.
            03  FILLER                      PIC X(10)       VALUE SPACES.
+
+       01  WS-CSV-PAY-ED                   PIC ZZZZ9.99.
+       01  WS-CSV-LN                       PIC X(100)      VALUE SPACES.
        01  WS-DTL-TOT-DASH.
            03  FILLER                      PIC X(60) VALUE SPACES.
            03  FILLER                      PIC X(10) VALUE '----------'.
@@ -120,6 +181,53 @@
                88  FIRST-REC                           VALUE 'Y'.
            03 WS-SRT-SPACE-FLAG            PIC X       VALUE 'N'.
                88  SRT-EOF                             VALUE 'Y'.
+           03  WS-VALID-FLAG               PIC X       VALUE 'Y'.
+               88  WS-REC-VALID                        VALUE 'Y'.
+               88  WS-REC-INVALID                      VALUE 'N'.
+           03  WS-DEPT-MST-EOF-FLAG        PIC X       VALUE 'N'.
+               88  WS-DEPT-MST-EOF                     VALUE 'Y'.
+           03  WS-TRAILER-SEEN-FLAG        PIC X       VALUE 'N'.
+               88  WS-TRAILER-SEEN                     VALUE 'Y'.
+           03  WS-DUP-ID-FLAG               PIC X       VALUE 'N'.
+               88  WS-DUP-ID-FOUND                      VALUE 'Y'.
+
+       01  WS-DUP-CTR                       PIC 9999    VALUE ZERO.
+
+       01  WS-TRL-EXPECTED-CTR              PIC 9(4)    VALUE ZERO.
+       01  WS-TRL-EXPECTED-TOT              PIC 9(7)V99 VALUE ZERO.
+       01  WS-TOTAL-READ-CTR                PIC 9(4)    VALUE ZERO.
+       01  WS-TOTAL-READ-PAY                PIC 9(7)V99 VALUE ZERO.
+       01  WS-RECON-MSG                     PIC X(48)   VALUE SPACES.
+       01  WS-RECON-LN.
+           03  FILLER                      PIC X(10)  VALUE SPACES.
+           03  WS-RECON-TEXT                PIC X(48).
+           03  FILLER                      PIC X(22)  VALUE SPACES.
+
+       01  WS-EXC-CTR                      PIC 9999    VALUE ZERO.
+       01  WS-REJECT-REASON                PIC X(50)   VALUE SPACES.
+       01  WS-NEW-REASON                   PIC X(30)   VALUE SPACES.
+
+       01  WS-EXC-HDG.
+           03  FILLER                      PIC X(30) VALUE
+               '  DEPT ID   LAST NAME      FIR'.
+           03  FILLER                      PIC X(30) VALUE
+               'ST NAME          QTR PAY   REA'.
+           03  FILLER                      PIC X(30) VALUE
+               'SON                           '.
+           03  FILLER                      PIC X(10) VALUE SPACES.
+       01  WS-EXC-LN.
+           03  FILLER                      PIC X      VALUE SPACES.
+           03  WS-EXC-DEPT                 PIC 99.
+           03  FILLER                      PIC X      VALUE SPACES.
+           03  WS-EXC-ID                   PIC X(4).
+           03  FILLER                      PIC X      VALUE SPACES.
+           03  WS-EXC-LNAME                PIC X(15).
+           03  FILLER                      PIC X      VALUE SPACES.
+           03  WS-EXC-FNAME                PIC X(15).
+           03  FILLER                      PIC X      VALUE SPACES.
+           03  WS-EXC-PAY                  PIC ZZZZ9.99.
+           03  FILLER                      PIC X      VALUE SPACES.
+           03  WS-EXC-REASON               PIC X(50).
 
        01  WS-TOTALS.
            03  WS-SV-DEPT                  PIC 99      VALUE ZERO.
@@ -127,6 +235,11 @@
            03  WS-GRAND-TOT                PIC 9(6)V99 VALUE ZERO.
            03  WS-REC-CTR                  PIC 9999    VALUE ZERO.
 
+       01  WS-PAGE-CTRS.
+           03  WS-PAGE-CTR                 PIC 999     VALUE ZERO.
+           03  WS-LINE-CTR                 PIC 999     VALUE ZERO.
+           03  WS-PAGE-LIMIT                PIC 999    VALUE 055.
+
        01  WS-RUN-DATE-TIME.
            03  WS-RUN-DATE.
                05  WS-RUN-MO               PIC 99.
@@ -140,27 +253,365 @@
                05  FILLER                  PIC X       VALUE ':'.
                05  WS-RUN-MIN              PIC 99.
 
-       01  WS-DEPARTMENT-NAMES.
-           03  WS-DEPT-NAME-LIST.
-               05  FILLER                  PIC X(5)    VALUE 'PROD '.
-               05  FILLER                  PIC X(5)    VALUE 'ACCT '.
-               05  FILLER                  PIC X(5)    VALUE 'SALES'.
-               05  FILLER                  PIC X(5)    VALUE 'MKTG '.
-               05  FILLER                  PIC X(5)    VALUE 'MGMT '.
-           03  WS-DEPT-NAME-TABLE  REDEFINES WS-DEPT-NAME-LIST.
-               05  WS-DEPT-NAME            PIC X(5)    OCCURS 5 TIMES.
+       01  WS-DEPT-COUNT                    PIC 999     VALUE ZERO.
+       01  WS-DEPT-TABLE.
+           03  WS-DEPT-ENTRY  OCCURS 1 TO 20 TIMES
+                              DEPENDING ON WS-DEPT-COUNT
+                              INDEXED BY WS-DEPT-IDX.
+               05  WS-DEPT-CODE            PIC 99.
+               05  WS-DEPT-NAME            PIC X(5).
+               05  WS-DEPT-ACTIVE          PIC X.
+
+       01  WS-DEPT-LOOKUP.
+           03  WS-LOOKUP-DEPT-CODE         PIC 99.
+           03  WS-LOOKUP-DEPT-NAME         PIC X(5).
+           03  WS-LOOKUP-FOUND-FLAG        PIC X       VALUE 'N'.
+               88  WS-LOOKUP-FOUND                     VALUE 'Y'.
+
+       01  WS-YTD-STATUS                   PIC XX      VALUE SPACES.
+       01  WS-QTR-NUM                      PIC 9       VALUE ZERO.
+
+       01  WS-EMP-LIST-CTR                 PIC 9(4)    VALUE ZERO.
+       01  WS-EMP-LIST-TABLE.
+           03  WS-ELT-ENTRY  OCCURS 500 TIMES INDEXED BY WS-ELT-IDX.
+               05  WS-ELT-DEPT             PIC 99.
+               05  WS-ELT-ID               PIC X(4).
+               05  WS-ELT-LNAME            PIC X(15).
+               05  WS-ELT-FNAME            PIC X(15).
+               05  WS-ELT-QTR-PAY          PIC 9(5)V99.
+               05  WS-ELT-YTD-PAY          PIC 9(7)V99.
+
+       01  WS-YTD-RPT-TOTALS.
+           03  WS-YTD-DEPT-QTR-SUB         PIC 9(7)V99 VALUE ZERO.
+           03  WS-YTD-DEPT-YTD-SUB         PIC 9(8)V99 VALUE ZERO.
+           03  WS-YTD-GRAND-QTR-SUB        PIC 9(8)V99 VALUE ZERO.
+           03  WS-YTD-GRAND-YTD-SUB        PIC 9(9)V99 VALUE ZERO.
+
+       01  WS-YTD-TITLE-LN.
+           03  FILLER                      PIC X(40) VALUE
+               'YEAR-TO-DATE COMPARISON BY EMPLOYEE'.
+           03  FILLER                      PIC X(40) VALUE SPACES.
+       01  WS-YTD-HDG.
+           03  FILLER                      PIC X(10) VALUE SPACES.
+           03  FILLER                      PIC X(10) VALUE '  DEPT    '.
+           03  FILLER                      PIC X(10) VALUE 'EMP ID  LA'.
+           03  FILLER                      PIC X(10) VALUE 'ST NAME   '.
+           03  FILLER                      PIC X(10) VALUE '    FIRST '.
+           03  FILLER                      PIC X(10) VALUE 'NAME      '.
+           03  FILLER                      PIC X(10) VALUE '  QTR PAY '.
+           03  FILLER                      PIC X(10) VALUE '   YTD PAY'.
+       01  WS-YTD-DTL-LN.
+           03  FILLER                      PIC X(10)       VALUE SPACES.
+           03  WS-YTD-DTL-DEPT             PIC 99.
+           03  FILLER                      PIC X           VALUE SPACES.
+           03  WS-YTD-DTL-ID               PIC X(4).
+           03  FILLER                      PIC X(3)        VALUE SPACES.
+           03  WS-YTD-DTL-LNAME            PIC X(15).
+           03  FILLER                      PIC X           VALUE SPACES.
+           03  WS-YTD-DTL-FNAME            PIC X(15).
+           03  FILLER                      PIC X           VALUE SPACES.
+           03  WS-YTD-DTL-QTR-PAY          PIC ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(2)        VALUE SPACES.
+           03  WS-YTD-DTL-YTD-PAY          PIC ZZ,ZZZ,ZZ9.99.
+       01  WS-YTD-DEPT-TOT-LN.
+           03  FILLER                      PIC X(37) VALUE SPACES.
+           03  FILLER                      PIC X(10) VALUE 'DEPT TOTAL'.
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-YTD-DEPT-TOT-QTR         PIC Z,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  WS-YTD-DEPT-TOT-YTD         PIC ZZ,ZZZ,ZZ9.99.
+       01  WS-YTD-GRAND-TOT-LN.
+           03  FILLER                      PIC X(34) VALUE SPACES.
+           03  FILLER                      PIC X(13)
+                                            VALUE 'COMPANY TOTAL'.
+           03  WS-YTD-GRAND-TOT-QTR        PIC ZZ,ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(2)  VALUE SPACES.
+           03  WS-YTD-GRAND-TOT-YTD        PIC ZZZ,ZZZ,ZZ9.99.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        100-MAIN.
+           PERFORM 110-GET-RUN-PARM.
+           OPEN OUTPUT EXCEPTIONS-RPT.
+           WRITE EXC-RPT-REC               FROM WS-EXC-HDG.
+           PERFORM 180-LOAD-DEPT-MASTER.
+
            SORT SRT-SPACE ON ASCENDING KEY SRT-DEPT
                              ASCENDING KEY SRT-LNAME
-                        USING EMP-MST
+                INPUT PROCEDURE  150-VALIDATE-AND-RELEASE
                 OUTPUT PROCEDURE 200-PRT-RPT.
+
+           DISPLAY 'EXCEPTIONS WRITTEN: ', WS-EXC-CTR.
+           CLOSE EXCEPTIONS-RPT.
            STOP RUN.
+      *-----------------------------------------------------------------
+       110-GET-RUN-PARM.
+           MOVE SPACES TO WS-PARM-STRING.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           IF WS-PARM-STRING NOT = SPACES
+               UNSTRING WS-PARM-STRING DELIMITED BY SPACE
+                   INTO WS-PARM-TOK1 WS-PARM-TOK2
+               END-UNSTRING
+               IF WS-PARM-TOK1 (1:1) = 'Q' OR WS-PARM-TOK1 (1:1) = 'q'
+                   MOVE WS-PARM-TOK1 (2:1) TO WS-RUN-QTR
+               ELSE
+                   MOVE WS-PARM-TOK1 (1:1) TO WS-RUN-QTR
+               END-IF
+               MOVE WS-PARM-TOK2 (1:4)     TO WS-RUN-YEAR
+           ELSE
+               PERFORM 300-GET-SYS-DATE-TIME
+               COMPUTE WS-RUN-QTR = ((WS-SYS-MO - 1) / 3) + 1
+               MOVE WS-SYS-YR              TO WS-RUN-YEAR
+           END-IF.
+           IF WS-RUN-QTR NOT NUMERIC OR
+              WS-RUN-QTR < 1 OR WS-RUN-QTR > 4
+               DISPLAY 'INVALID QUARTER IN RUN PARM: ' WS-PARM-STRING
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF WS-RUN-YEAR NOT NUMERIC OR
+              WS-RUN-YEAR < 1900 OR WS-RUN-YEAR > 2099
+               DISPLAY 'INVALID YEAR IN RUN PARM: ' WS-PARM-STRING
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-RUN-QTR                 TO WS-QTR-NUM.
+           PERFORM 120-BUILD-FILENAMES.
+           PERFORM 130-BUILD-QTR-LABEL.
+      *-----------------------------------------------------------------
+       120-BUILD-FILENAMES.
+           IF WS-PARM-STRING = SPACES
+               MOVE 'p02-data-unordered.dat' TO WS-EMP-MST-FILENAME
+               MOVE 'LNAME-p02-sort.rpt'     TO WS-PR-RPT-FILENAME
+               MOVE 'LNAME-p02-sort.csv'     TO WS-PR-RPT-CSV-FILENAME
+               MOVE 'LNAME-p02-sort.exc'     TO WS-EXC-RPT-FILENAME
+           ELSE
+               MOVE SPACES TO WS-EMP-MST-FILENAME
+               STRING 'p02-data-q' FUNCTION TRIM(WS-RUN-QTR)
+                      '-' WS-RUN-YEAR '.dat' DELIMITED BY SIZE
+                      INTO WS-EMP-MST-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-PR-RPT-FILENAME
+               STRING 'LNAME-p02-sort-q' FUNCTION TRIM(WS-RUN-QTR)
+                      '-' WS-RUN-YEAR '.rpt' DELIMITED BY SIZE
+                      INTO WS-PR-RPT-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-PR-RPT-CSV-FILENAME
+               STRING 'LNAME-p02-sort-q' FUNCTION TRIM(WS-RUN-QTR)
+                      '-' WS-RUN-YEAR '.csv' DELIMITED BY SIZE
+                      INTO WS-PR-RPT-CSV-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-EXC-RPT-FILENAME
+               STRING 'LNAME-p02-sort-q' FUNCTION TRIM(WS-RUN-QTR)
+                      '-' WS-RUN-YEAR '.exc' DELIMITED BY SIZE
+                      INTO WS-EXC-RPT-FILENAME
+               END-STRING
+           END-IF.
+      *-----------------------------------------------------------------
+       130-BUILD-QTR-LABEL.
+           MOVE SPACES TO WS-RPT-QTR-LBL.
+           STRING 'Q' FUNCTION TRIM(WS-RUN-QTR) ' ' WS-RUN-YEAR
+                  ' PAYROLL BY DEPT' DELIMITED BY SIZE
+                  INTO WS-RPT-QTR-LBL
+           END-STRING.
+      *-----------------------------------------------------------------
+       150-VALIDATE-AND-RELEASE.
+           OPEN INPUT EMP-MST.
+           PERFORM UNTIL EOF
+               READ EMP-MST
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 160-EDIT-EMP-REC
+               END-READ
+           END-PERFORM.
+           CLOSE EMP-MST.
+      *-----------------------------------------------------------------
+       160-EDIT-EMP-REC.
+           IF EMP-DEPT = 99
+               PERFORM 163-SAVE-TRAILER
+           ELSE
+               ADD 1 TO WS-TOTAL-READ-CTR
+               IF EMP-QTR-PAY NUMERIC
+                   ADD EMP-QTR-PAY TO WS-TOTAL-READ-PAY
+               END-IF
+
+               MOVE SPACES              TO WS-REJECT-REASON
+               SET WS-REC-VALID         TO TRUE
+
+               MOVE EMP-DEPT            TO WS-LOOKUP-DEPT-CODE
+               PERFORM 190-LOOKUP-DEPT-NAME
+               IF NOT WS-LOOKUP-FOUND
+                   SET WS-REC-INVALID   TO TRUE
+                   MOVE 'INVALID DEPARTMENT CODE' TO WS-NEW-REASON
+                   PERFORM 165-ADD-REJECT-REASON
+               END-IF
+
+               IF EMP-ID = SPACES
+                   SET WS-REC-INVALID   TO TRUE
+                   MOVE 'BLANK EMPLOYEE ID' TO WS-NEW-REASON
+                   PERFORM 165-ADD-REJECT-REASON
+               END-IF
+
+               IF NOT EMP-QTR-PAY NUMERIC OR EMP-QTR-PAY NOT > ZERO
+                   SET WS-REC-INVALID   TO TRUE
+                   MOVE 'INVALID QUARTER PAY AMOUNT' TO WS-NEW-REASON
+                   PERFORM 165-ADD-REJECT-REASON
+               END-IF
+
+               IF WS-REC-VALID
+                   MOVE EMP-DEPT        TO SRT-DEPT
+                   MOVE EMP-ID          TO SRT-ID
+                   MOVE EMP-LNAME       TO SRT-LNAME
+                   MOVE EMP-FNAME       TO SRT-FNAME
+                   MOVE EMP-QTR-PAY     TO SRT-QTR-PAY
+                   RELEASE SRT-REC
+               ELSE
+                   PERFORM 170-WRITE-EXCEPTION
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       163-SAVE-TRAILER.
+           MOVE EMP-TRL-REC-COUNT    TO WS-TRL-EXPECTED-CTR.
+           MOVE EMP-TRL-TOTAL-PAY    TO WS-TRL-EXPECTED-TOT.
+           SET WS-TRAILER-SEEN      TO TRUE.
+      *-----------------------------------------------------------------
+       165-ADD-REJECT-REASON.
+           IF WS-REJECT-REASON = SPACES
+               MOVE WS-NEW-REASON TO WS-REJECT-REASON
+           ELSE
+               STRING FUNCTION TRIM(WS-REJECT-REASON)
+                      '; ' FUNCTION TRIM(WS-NEW-REASON)
+                      DELIMITED BY SIZE INTO WS-REJECT-REASON
+           END-IF.
+      *-----------------------------------------------------------------
+       170-WRITE-EXCEPTION.
+           MOVE SPACES               TO WS-EXC-LN.
+           MOVE EMP-DEPT              TO WS-EXC-DEPT.
+           MOVE EMP-ID                TO WS-EXC-ID.
+           MOVE EMP-LNAME             TO WS-EXC-LNAME.
+           MOVE EMP-FNAME             TO WS-EXC-FNAME.
+           MOVE EMP-QTR-PAY           TO WS-EXC-PAY.
+           MOVE WS-REJECT-REASON      TO WS-EXC-REASON.
+           WRITE EXC-RPT-REC          FROM WS-EXC-LN.
+           ADD   1                    TO WS-EXC-CTR.
+      *-----------------------------------------------------------------
+       171-WRITE-DUP-EXCEPTION.
+           MOVE SPACES               TO WS-EXC-LN.
+           MOVE SRT-DEPT              TO WS-EXC-DEPT.
+           MOVE SRT-ID                TO WS-EXC-ID.
+           MOVE SRT-LNAME             TO WS-EXC-LNAME.
+           MOVE SRT-FNAME             TO WS-EXC-FNAME.
+           MOVE SRT-QTR-PAY           TO WS-EXC-PAY.
+           MOVE 'DUPLICATE EMPLOYEE ID' TO WS-EXC-REASON.
+           WRITE EXC-RPT-REC          FROM WS-EXC-LN.
+           ADD   1                    TO WS-EXC-CTR.
+           ADD   1                    TO WS-DUP-CTR.
+      *-----------------------------------------------------------------
+       180-LOAD-DEPT-MASTER.
+           OPEN INPUT DEPT-MASTER.
+           PERFORM UNTIL WS-DEPT-MST-EOF
+               READ DEPT-MASTER
+                   AT END
+                       SET WS-DEPT-MST-EOF TO TRUE
+                   NOT AT END
+                     IF DEPT-MST-CODE = 99
+                       DISPLAY 'DEPT-MASTER CODE 99 IS RESERVED FOR '
+                               'THE TRAILER RECORD - IGNORED: '
+                               DEPT-MST-REC
+                     ELSE
+                       IF WS-DEPT-COUNT < 20
+                           ADD 1 TO WS-DEPT-COUNT
+                           MOVE DEPT-MST-CODE
+                                TO WS-DEPT-CODE   (WS-DEPT-COUNT)
+                           MOVE DEPT-MST-NAME
+                                TO WS-DEPT-NAME   (WS-DEPT-COUNT)
+                           MOVE DEPT-MST-ACTIVE
+                                TO WS-DEPT-ACTIVE (WS-DEPT-COUNT)
+                       ELSE
+                           DISPLAY 'DEPT-MASTER TABLE FULL - IGNORED: '
+                                   DEPT-MST-REC
+                       END-IF
+                     END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE DEPT-MASTER.
+      *-----------------------------------------------------------------
+       190-LOOKUP-DEPT-NAME.
+           MOVE SPACES TO WS-LOOKUP-DEPT-NAME.
+           MOVE 'N'    TO WS-LOOKUP-FOUND-FLAG.
+           IF WS-DEPT-COUNT > 0
+               SET WS-DEPT-IDX TO 1
+               SEARCH WS-DEPT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-DEPT-CODE (WS-DEPT-IDX) = WS-LOOKUP-DEPT-CODE
+                        AND WS-DEPT-ACTIVE (WS-DEPT-IDX) = 'Y'
+                       MOVE WS-DEPT-NAME (WS-DEPT-IDX)
+                            TO WS-LOOKUP-DEPT-NAME
+                       SET WS-LOOKUP-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+      *-----------------------------------------------------------------
+       185-OPEN-YTD-MST.
+           OPEN I-O YTD-MST.
+           IF WS-YTD-STATUS = '35'
+               OPEN OUTPUT YTD-MST
+               CLOSE YTD-MST
+               OPEN I-O YTD-MST
+           END-IF.
+      *-----------------------------------------------------------------
+       195-UPDATE-YTD.
+           MOVE SRT-ID TO YTD-EMP-ID.
+           READ YTD-MST
+               INVALID KEY
+                   INITIALIZE YTD-REC
+                   MOVE SRT-ID         TO YTD-EMP-ID
+                   MOVE SRT-DEPT       TO YTD-DEPT
+                   MOVE WS-RUN-YEAR    TO YTD-YEAR
+                   MOVE SRT-LNAME      TO YTD-LNAME
+                   MOVE SRT-FNAME      TO YTD-FNAME
+                   MOVE SRT-QTR-PAY    TO YTD-QTR-AMT (WS-QTR-NUM)
+                   MOVE SRT-QTR-PAY    TO YTD-TOTAL
+                   WRITE YTD-REC
+               NOT INVALID KEY
+                   IF YTD-YEAR NOT = WS-RUN-YEAR
+                       MOVE ZERO       TO YTD-QTR-AMT (1)
+                                          YTD-QTR-AMT (2)
+                                          YTD-QTR-AMT (3)
+                                          YTD-QTR-AMT (4)
+                                          YTD-TOTAL
+                       MOVE WS-RUN-YEAR TO YTD-YEAR
+                   END-IF
+                   COMPUTE YTD-TOTAL = YTD-TOTAL
+                                     - YTD-QTR-AMT (WS-QTR-NUM)
+                                     + SRT-QTR-PAY
+                   MOVE SRT-QTR-PAY    TO YTD-QTR-AMT (WS-QTR-NUM)
+                   MOVE SRT-DEPT       TO YTD-DEPT
+                   MOVE SRT-LNAME      TO YTD-LNAME
+                   MOVE SRT-FNAME      TO YTD-FNAME
+                   REWRITE YTD-REC
+           END-READ.
+
+           IF WS-EMP-LIST-CTR < 500
+               ADD 1 TO WS-EMP-LIST-CTR
+               MOVE SRT-DEPT           TO WS-ELT-DEPT (WS-EMP-LIST-CTR)
+               MOVE SRT-ID             TO WS-ELT-ID   (WS-EMP-LIST-CTR)
+               MOVE SRT-LNAME          TO WS-ELT-LNAME (WS-EMP-LIST-CTR)
+               MOVE SRT-FNAME          TO WS-ELT-FNAME (WS-EMP-LIST-CTR)
+               MOVE SRT-QTR-PAY        TO WS-ELT-QTR-PAY
+                                          (WS-EMP-LIST-CTR)
+               MOVE YTD-TOTAL          TO WS-ELT-YTD-PAY
+                                          (WS-EMP-LIST-CTR)
+           ELSE
+               DISPLAY 'EMPLOYEE LIST TABLE FULL - YTD COMPARISON '
+                       'WILL OMIT EMP ID: ' SRT-ID
+           END-IF.
       *-----------------------------------------------------------------
        200-PRT-RPT.
            OPEN OUTPUT PR-RPT.
+           OPEN OUTPUT PR-RPT-CSV.
            PERFORM 300-GET-SYS-DATE-TIME.
+           PERFORM 185-OPEN-YTD-MST.
            PERFORM 400-RPT-HEADING.
 
            PERFORM UNTIL SRT-EOF
@@ -170,24 +621,31 @@
                          PERFORM 700-RPT-END
 
                      NOT AT END
-                         ADD 1 TO WS-REC-CTR
+                         PERFORM 505-CHECK-DUP-ID
+                         IF WS-DUP-ID-FOUND
+                             PERFORM 171-WRITE-DUP-EXCEPTION
+                         ELSE
+                            ADD 1 TO WS-REC-CTR
+                            IF FIRST-REC
+                               MOVE SRT-DEPT TO WS-SV-DEPT
+                               MOVE 'N'   TO WS-FIRST-FLAG
+                            END-IF
 
-                        IF FIRST-REC
-                           MOVE EMP-DEPT TO WS-SV-DEPT
-                           MOVE 'N'   TO WS-FIRST-FLAG
-                        END-IF
-
-                        IF SRT-DEPT NOT EQUAL TO WS-SV-DEPT
-                            PERFORM 600-CHG-DEPTS
-                        END-IF
-                     PERFORM 501-WRITE-DTL
+                            IF SRT-DEPT NOT EQUAL TO WS-SV-DEPT
+                                PERFORM 600-CHG-DEPTS
+                            END-IF
+                            PERFORM 501-WRITE-DTL
+                         END-IF
                END-RETURN
            END-PERFORM.
 
            DISPLAY 'PROJECT 2 SORT - MARIO GARCIA'.
            DISPLAY 'RECORDS PROCESSED: ', WS-REC-CTR.
+           DISPLAY 'DUPLICATE EMPLOYEE IDS REJECTED: ', WS-DUP-CTR.
            DISPLAY 'RUN   ', WS-RUN-DATE-TIME.
            CLOSE PR-RPT.
+           CLOSE PR-RPT-CSV.
+           CLOSE YTD-MST.
 
       *-----------------------------------------------------------------
        300-GET-SYS-DATE-TIME.
@@ -202,25 +660,87 @@
            MOVE WS-SYS-MIN                 TO   WS-RUN-MIN.
       *-----------------------------------------------------------------
        400-RPT-HEADING.
-           WRITE PR-RPT-REC                FROM WS-RPT-TITLE-LN.
+           ADD   1                         TO   WS-PAGE-CTR.
+           MOVE  WS-PAGE-CTR               TO   WS-RPT-PAGE-NUM.
+           IF WS-PAGE-CTR = 1
+               WRITE PR-RPT-REC            FROM WS-RPT-TITLE-LN
+           ELSE
+               WRITE PR-RPT-REC            FROM WS-RPT-TITLE-LN
+                                            AFTER ADVANCING PAGE
+           END-IF.
            WRITE PR-RPT-REC                FROM WS-RPT-BLANK-LN.
            WRITE PR-RPT-REC                FROM WS-DTL-HDG.
            WRITE PR-RPT-REC                FROM WS-DTL-DASH.
+           MOVE  4                         TO   WS-LINE-CTR.
+      *-----------------------------------------------------------------
+       405-YTD-RPT-HEADING.
+           ADD   1                         TO   WS-PAGE-CTR.
+           MOVE  WS-PAGE-CTR               TO   WS-RPT-PAGE-NUM.
+           WRITE PR-RPT-REC                FROM WS-RPT-TITLE-LN
+                                            AFTER ADVANCING PAGE.
+           WRITE PR-RPT-REC                FROM WS-RPT-BLANK-LN.
+           WRITE PR-RPT-REC                FROM WS-YTD-TITLE-LN.
+           WRITE PR-RPT-REC                FROM WS-DTL-DASH.
+           WRITE PR-RPT-REC                FROM WS-YTD-HDG.
+           WRITE PR-RPT-REC                FROM WS-DTL-DASH.
+           MOVE  6                         TO   WS-LINE-CTR.
       *-----------------------------------------------------------------
        501-WRITE-DTL.
-           MOVE  SRT-DEPT                  TO   WS-DTL-DEPT-NUM.
-           MOVE  SRT-DEPT                  TO   WS-SV-DEPT.
-           MOVE  WS-DEPT-NAME (SRT-DEPT)   TO   WS-DTL-DEPT-NAME.
-           MOVE  SRT-ID                    TO   WS-DTL-ID.
-           MOVE  SRT-LNAME                 TO   WS-DTL-LNAME.
-           MOVE  SRT-FNAME                 TO   WS-DTL-FNAME.
+           IF WS-LINE-CTR >= WS-PAGE-LIMIT
+               PERFORM 400-RPT-HEADING
+           END-IF
+           MOVE  SRT-DEPT                  TO   WS-DTL-DEPT-NUM
+           MOVE  SRT-DEPT                  TO   WS-SV-DEPT
+           MOVE  SRT-DEPT                  TO   WS-LOOKUP-DEPT-CODE
+           PERFORM 190-LOOKUP-DEPT-NAME
+           MOVE  WS-LOOKUP-DEPT-NAME       TO   WS-DTL-DEPT-NAME
+           MOVE  SRT-ID                    TO   WS-DTL-ID
+           MOVE  SRT-LNAME                 TO   WS-DTL-LNAME
+           MOVE  SRT-FNAME                 TO   WS-DTL-FNAME
            MOVE  SRT-QTR-PAY               TO   WS-DTL-PAY
-           WRITE PR-RPT-REC                FROM WS-DTL-LN.
-           ADD   SRT-QTR-PAY               TO   WS-DEPT-TOT.
+           WRITE PR-RPT-REC                FROM WS-DTL-LN
+           ADD   1                         TO   WS-LINE-CTR
+           ADD   SRT-QTR-PAY               TO   WS-DEPT-TOT
+           PERFORM 502-WRITE-CSV-DTL
+           PERFORM 195-UPDATE-YTD.
+      *-----------------------------------------------------------------
+       502-WRITE-CSV-DTL.
+           MOVE  SRT-QTR-PAY               TO   WS-CSV-PAY-ED.
+           MOVE  SPACES                    TO   WS-CSV-LN.
+           STRING FUNCTION TRIM(WS-DTL-DEPT-NUM) DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DTL-DEPT-NAME) DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  FUNCTION TRIM(SRT-ID)    DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  FUNCTION TRIM(SRT-LNAME) DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  FUNCTION TRIM(SRT-FNAME) DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-PAY-ED) DELIMITED BY SIZE
+                  INTO WS-CSV-LN
+           END-STRING.
+           WRITE PR-RPT-CSV-REC            FROM WS-CSV-LN.
+      *-----------------------------------------------------------------
+       505-CHECK-DUP-ID.
+           MOVE 'N' TO WS-DUP-ID-FLAG.
+           IF WS-EMP-LIST-CTR > 0
+               SET WS-ELT-IDX TO 1
+               SEARCH WS-ELT-ENTRY
+                   VARYING WS-ELT-IDX
+                   AT END
+                       CONTINUE
+                   WHEN WS-ELT-IDX <= WS-EMP-LIST-CTR
+                        AND WS-ELT-ID (WS-ELT-IDX) = SRT-ID
+                       SET WS-DUP-ID-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
       *-----------------------------------------------------------------
        500-WRITE-DTL.
            MOVE  EMP-DEPT                  TO   WS-DTL-DEPT-NUM.
-           MOVE  WS-DEPT-NAME (SRT-DEPT)   TO   WS-DTL-DEPT-NAME.
+           MOVE  EMP-DEPT                  TO   WS-LOOKUP-DEPT-CODE.
+           PERFORM 190-LOOKUP-DEPT-NAME.
+           MOVE  WS-LOOKUP-DEPT-NAME       TO   WS-DTL-DEPT-NAME.
            MOVE  EMP-ID                    TO   WS-DTL-ID.
            MOVE  EMP-LNAME                 TO   WS-DTL-LNAME.
            MOVE  EMP-FNAME                 TO   WS-DTL-FNAME.
@@ -232,10 +752,14 @@
            MOVE SRT-DEPT                   TO WS-SV-DEPT
 
            IF WS-REC-CTR > 1
+                IF WS-LINE-CTR >= WS-PAGE-LIMIT
+                    PERFORM 400-RPT-HEADING
+                END-IF
                 WRITE PR-RPT-REC           FROM WS-DTL-TOT-DASH
                 MOVE  WS-DEPT-TOT          TO   WS-DTL-TOT
                 WRITE PR-RPT-REC           FROM WS-DTL-TOT-LN
                 WRITE PR-RPT-REC           FROM WS-RPT-BLANK-LN
+                ADD   3                    TO   WS-LINE-CTR
                 ADD   WS-DEPT-TOT          TO   WS-GRAND-TOT
                 MOVE  ZERO                 TO   WS-DEPT-TOT
            END-IF.
@@ -245,4 +769,98 @@
            WRITE   PR-RPT-REC              FROM SPACES.
            MOVE    WS-GRAND-TOT            TO   WS-RPT-GRAND-TOT.
            WRITE   PR-RPT-REC              FROM WS-RPT-GRAND-TOT-LN.
+           ADD     2                       TO   WS-LINE-CTR.
+           PERFORM 750-YTD-COMPARISON-RPT.
+           PERFORM 770-RECONCILE-TRAILER.
+      *-----------------------------------------------------------------
+       770-RECONCILE-TRAILER.
+           MOVE SPACES TO WS-RECON-LN.
+           IF NOT WS-TRAILER-SEEN
+               MOVE 'NO TRAILER RECORD FOUND - UNABLE TO RECONCILE'
+                    TO WS-RECON-MSG
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-TOTAL-READ-CTR = WS-TRL-EXPECTED-CTR AND
+                  WS-TOTAL-READ-PAY = WS-TRL-EXPECTED-TOT
+                   MOVE 'RECONCILED'             TO WS-RECON-MSG
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   MOVE 'OUT-OF-BALANCE - VERIFY INPUT FILE TRANSFER'
+                        TO WS-RECON-MSG
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+           MOVE WS-RECON-MSG TO WS-RECON-TEXT.
+           WRITE PR-RPT-REC FROM WS-RPT-BLANK-LN.
+           WRITE PR-RPT-REC FROM WS-RECON-LN.
+           DISPLAY 'TRAILER RECONCILIATION: ' WS-RECON-MSG.
+           DISPLAY 'RECORDS READ: ' WS-TOTAL-READ-CTR
+                   ' EXPECTED: '   WS-TRL-EXPECTED-CTR.
+           DISPLAY 'PAY TOTAL READ: ' WS-TOTAL-READ-PAY
+                   ' EXPECTED: '      WS-TRL-EXPECTED-TOT.
+      *-----------------------------------------------------------------
+       750-YTD-COMPARISON-RPT.
+           IF WS-LINE-CTR >= WS-PAGE-LIMIT
+               PERFORM 405-YTD-RPT-HEADING
+           ELSE
+               WRITE PR-RPT-REC            FROM WS-RPT-BLANK-LN
+               WRITE PR-RPT-REC            FROM WS-YTD-TITLE-LN
+               WRITE PR-RPT-REC            FROM WS-DTL-DASH
+               WRITE PR-RPT-REC            FROM WS-YTD-HDG
+               WRITE PR-RPT-REC            FROM WS-DTL-DASH
+               ADD   5                     TO   WS-LINE-CTR
+           END-IF.
+
+           MOVE ZERO TO WS-YTD-DEPT-QTR-SUB  WS-YTD-DEPT-YTD-SUB
+                        WS-YTD-GRAND-QTR-SUB WS-YTD-GRAND-YTD-SUB.
+
+           PERFORM VARYING WS-ELT-IDX FROM 1 BY 1
+                     UNTIL WS-ELT-IDX > WS-EMP-LIST-CTR
+               IF WS-ELT-IDX > 1 AND
+                  WS-ELT-DEPT (WS-ELT-IDX) NOT =
+                  WS-ELT-DEPT (WS-ELT-IDX - 1)
+                   PERFORM 760-YTD-DEPT-BREAK
+               END-IF
+
+               IF WS-LINE-CTR >= WS-PAGE-LIMIT
+                   PERFORM 405-YTD-RPT-HEADING
+               END-IF
+
+               MOVE WS-ELT-DEPT    (WS-ELT-IDX) TO WS-YTD-DTL-DEPT
+               MOVE WS-ELT-ID      (WS-ELT-IDX) TO WS-YTD-DTL-ID
+               MOVE WS-ELT-LNAME   (WS-ELT-IDX) TO WS-YTD-DTL-LNAME
+               MOVE WS-ELT-FNAME   (WS-ELT-IDX) TO WS-YTD-DTL-FNAME
+               MOVE WS-ELT-QTR-PAY (WS-ELT-IDX) TO WS-YTD-DTL-QTR-PAY
+               MOVE WS-ELT-YTD-PAY (WS-ELT-IDX) TO WS-YTD-DTL-YTD-PAY
+               WRITE PR-RPT-REC FROM WS-YTD-DTL-LN
+               ADD   1 TO WS-LINE-CTR
+
+               ADD WS-ELT-QTR-PAY (WS-ELT-IDX) TO WS-YTD-DEPT-QTR-SUB
+               ADD WS-ELT-YTD-PAY (WS-ELT-IDX) TO WS-YTD-DEPT-YTD-SUB
+           END-PERFORM.
+
+           IF WS-EMP-LIST-CTR > 0
+               PERFORM 760-YTD-DEPT-BREAK
+           END-IF.
+
+           IF WS-LINE-CTR >= WS-PAGE-LIMIT
+               PERFORM 405-YTD-RPT-HEADING
+           END-IF.
+           WRITE PR-RPT-REC                FROM WS-RPT-BLANK-LN.
+           MOVE WS-YTD-GRAND-QTR-SUB       TO   WS-YTD-GRAND-TOT-QTR.
+           MOVE WS-YTD-GRAND-YTD-SUB       TO   WS-YTD-GRAND-TOT-YTD.
+           WRITE PR-RPT-REC                FROM WS-YTD-GRAND-TOT-LN.
+           ADD   2                         TO   WS-LINE-CTR.
+      *-----------------------------------------------------------------
+       760-YTD-DEPT-BREAK.
+           IF WS-LINE-CTR >= WS-PAGE-LIMIT
+               PERFORM 405-YTD-RPT-HEADING
+           END-IF.
+           MOVE WS-YTD-DEPT-QTR-SUB        TO   WS-YTD-DEPT-TOT-QTR.
+           MOVE WS-YTD-DEPT-YTD-SUB        TO   WS-YTD-DEPT-TOT-YTD.
+           WRITE PR-RPT-REC                FROM WS-YTD-DEPT-TOT-LN.
+           ADD   1                         TO   WS-LINE-CTR.
+           ADD WS-YTD-DEPT-QTR-SUB TO WS-YTD-GRAND-QTR-SUB.
+           ADD WS-YTD-DEPT-YTD-SUB TO WS-YTD-GRAND-YTD-SUB.
+           MOVE ZERO TO WS-YTD-DEPT-QTR-SUB WS-YTD-DEPT-YTD-SUB.
       *-----------------------------------------------------------------
