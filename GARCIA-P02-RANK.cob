@@ -0,0 +1,483 @@
+      ******************************************************************
+      *PROGRAM : PROJECT 2   TOP EARNERS BY DEPT (pay rank within dept)*
+      *AUTHOR  : Mario Garcia                                         *
+      *DATE    : 08/08/2026                                           *
+      *ABSTRACT: Same EMP-MST input as GARCIA-P02-SORT, but sorted    *
+      *          DESCENDING pay within each department and ranked     *
+      *          1-N, with the top 3 per department flagged.          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GARCIA-P02-RANK.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-MST ASSIGN TO 'p02-data-unordered.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PR-RPT  ASSIGN TO 'LNAME-p02-rank.rpt'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SRT-SPACE  ASSIGN TO 'srt-rank-space.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTIONS-RPT ASSIGN TO 'LNAME-p02-rank.exc'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DEPT-MASTER ASSIGN TO 'dept-master.dat'
+                          ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-MST.
+       01  EMP-REC.
+           03  EMP-DEPT                    PIC 99.
+           03  EMP-DETAIL.
+               05  EMP-ID                      PIC X(4).
+               05  EMP-NAME.
+                   07  EMP-LNAME               PIC X(15).
+                   07  EMP-FNAME               PIC X(15).
+               05  EMP-QTR-PAY                 PIC 9(5)V99.
+           03  EMP-TRAILER REDEFINES EMP-DETAIL.
+               05  EMP-TRL-REC-COUNT           PIC 9(4).
+               05  EMP-TRL-TOTAL-PAY           PIC 9(7)V99.
+               05  FILLER                      PIC X(28).
+
+       SD SRT-SPACE.
+       01 SRT-REC.
+           03 SRT-DEPT                     PIC 99.
+           03 SRT-ID                       PIC X(4).
+           03  SRT-NAME.
+               05  SRT-LNAME               PIC X(15).
+               05  SRT-FNAME               PIC X(15).
+           03  SRT-QTR-PAY                 PIC 9(5)V99.
+
+       FD  PR-RPT.
+       01  PR-RPT-REC                      PIC X(80).
+
+       FD  EXCEPTIONS-RPT.
+       01  EXC-RPT-REC                     PIC X(100).
+
+       FD  DEPT-MASTER.
+       01  DEPT-MST-REC.
+           03  DEPT-MST-CODE               PIC 99.
+           03  DEPT-MST-NAME               PIC X(5).
+           03  DEPT-MST-ACTIVE             PIC X.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-SYS-DATE.
+           03  WS-SYS-YR.
+               05  WS-SYS-YR-CENTURY       PIC 99.
+               05  WS-SYS-YR-DECADE        PIC 99.
+           03  WS-SYS-MO                   PIC 99.
+           03  WS-SYS-DAY                  PIC 99.
+           03  WS-SYS-HR                   PIC 99.
+           03  WS-SYS-MIN                  PIC 99.
+           03  WS-SYS-SEC                  PIC 99.
+
+       01  WS-RPT-TITLE-LN.
+           03  FILLER      PIC X(28) VALUE "P02-MARIO'S SOLUTION".
+           03  FILLER      PIC X(42) VALUE 'TOP EARNERS BY DEPARTMENT '.
+           03  WS-RPT-DATE-TIME.
+               05  WS-RPT-MO               PIC 99.
+               05  FILLER                  PIC X     VALUE '/'.
+               05  WS-RPT-DAY              PIC 99.
+               05  FILLER                  PIC X     VALUE '/'.
+               05  WS-RPT-YR               PIC 9999.
+
+       01  WS-RPT-BLANK-LN                 PIC X(80) VALUE SPACES.
+       01  WS-DTL-HDG.
+           03  FILLER                      PIC X(10) VALUE '  RANK    '.
+           03  FILLER                      PIC X(10) VALUE '  DEPT    '.
+           03  FILLER                      PIC X(10) VALUE 'EMP ID  LA'.
+           03  FILLER                      PIC X(10) VALUE 'ST NAME   '.
+           03  FILLER                      PIC X(10) VALUE '    FIRST '.
+           03  FILLER                      PIC X(10) VALUE 'NAME      '.
+           03  FILLER                      PIC X(10) VALUE '  QTR PAY '.
+           03  FILLER                      PIC X(10) VALUE 'TOP 3     '.
+       01  WS-DTL-DASH.
+           03  FILLER                      PIC X(10) VALUE '------    '.
+           03  FILLER                      PIC X(10) VALUE '--------  '.
+           03  FILLER                      PIC X(10) VALUE '------  --'.
+           03  FILLER                      PIC X(10) VALUE '----------'.
+           03  FILLER                      PIC X(10) VALUE '--- ------'.
+           03  FILLER                      PIC X(10) VALUE '--------- '.
+           03  FILLER                      PIC X(10) VALUE '----------'.
+           03  FILLER                      PIC X(10) VALUE '------    '.
+       01  WS-DTL-LN.
+           03  FILLER                      PIC X(4)        VALUE SPACES.
+           03  WS-DTL-RANK                 PIC ZZ9.
+           03  FILLER                      PIC X(3)        VALUE SPACES.
+           03  WS-DTL-DEPT-NUM             PIC 99.
+           03  FILLER                      PIC X           VALUE SPACES.
+           03  WS-DTL-DEPT-NAME            PIC X(5).
+           03  FILLER                      PIC X(1)        VALUE SPACES.
+           03  WS-DTL-ID                   PIC X(4).
+           03  FILLER                      PIC X(1)        VALUE SPACES.
+           03  WS-DTL-LNAME                PIC X(15).
+           03  FILLER                      PIC X           VALUE SPACES.
+           03  WS-DTL-FNAME                PIC X(15).
+           03  FILLER                      PIC X           VALUE SPACES.
+           03  WS-DTL-PAY                  PIC ZZZ,ZZ9.99.
+           03  FILLER                      PIC X           VALUE SPACES.
+           03  WS-DTL-TOP3-FLAG            PIC X(13).
+       01  WS-DTL-TOT-DASH.
+           03  FILLER                      PIC X(60) VALUE SPACES.
+           03  FILLER                      PIC X(10) VALUE '----------'.
+           03  FILLER                      PIC X(10) VALUE SPACES.
+       01  WS-DTL-TOT-LN.
+           03  FILLER                      PIC X(49) VALUE SPACES.
+           03  FILLER                      PIC X(10) VALUE 'DEPT TOTAL'.
+           03  FILLER                      PIC X     VALUE SPACES.
+           03  WS-DTL-TOT                  PIC ZZZ,ZZ9.99.
+           03  FILLER                      PIC X(10) VALUE SPACES.
+       01  WS-RPT-GRAND-TOT-LN.
+           03  FILLER                  PIC X(46) VALUE SPACES.
+           03  FILLER                  PIC X(14) VALUE 'COMPANY TOTAL '.
+           03  WS-RPT-GRAND-TOT        PIC ZZZ,ZZ9.99.
+           03  FILLER                  PIC X(10) VALUE SPACES.
+
+       01  WS-FLAGS.
+           03  WS-EOF-FLAG                 PIC X       VALUE 'N'.
+               88  EOF                                 VALUE 'Y'.
+           03  WS-FIRST-FLAG               PIC X       VALUE 'Y'.
+               88  FIRST-REC                           VALUE 'Y'.
+           03  WS-SRT-SPACE-FLAG           PIC X       VALUE 'N'.
+               88  SRT-EOF                             VALUE 'Y'.
+           03  WS-VALID-FLAG               PIC X       VALUE 'Y'.
+               88  WS-REC-VALID                        VALUE 'Y'.
+               88  WS-REC-INVALID                      VALUE 'N'.
+           03  WS-DEPT-MST-EOF-FLAG        PIC X       VALUE 'N'.
+               88  WS-DEPT-MST-EOF                     VALUE 'Y'.
+           03  WS-DUP-ID-FLAG              PIC X       VALUE 'N'.
+               88  WS-DUP-ID-FOUND                     VALUE 'Y'.
+
+       01  WS-DUP-CTR                      PIC 9999    VALUE ZERO.
+       01  WS-EXC-CTR                      PIC 9999    VALUE ZERO.
+       01  WS-REJECT-REASON                PIC X(50)   VALUE SPACES.
+       01  WS-NEW-REASON                   PIC X(30)   VALUE SPACES.
+
+       01  WS-EXC-HDG.
+           03  FILLER                      PIC X(30) VALUE
+               '  DEPT ID   LAST NAME      FIR'.
+           03  FILLER                      PIC X(30) VALUE
+               'ST NAME          QTR PAY   REA'.
+           03  FILLER                      PIC X(30) VALUE
+               'SON                           '.
+           03  FILLER                      PIC X(10) VALUE SPACES.
+       01  WS-EXC-LN.
+           03  FILLER                      PIC X      VALUE SPACES.
+           03  WS-EXC-DEPT                 PIC 99.
+           03  FILLER                      PIC X      VALUE SPACES.
+           03  WS-EXC-ID                   PIC X(4).
+           03  FILLER                      PIC X      VALUE SPACES.
+           03  WS-EXC-LNAME                PIC X(15).
+           03  FILLER                      PIC X      VALUE SPACES.
+           03  WS-EXC-FNAME                PIC X(15).
+           03  FILLER                      PIC X      VALUE SPACES.
+           03  WS-EXC-PAY                  PIC ZZZZ9.99.
+           03  FILLER                      PIC X      VALUE SPACES.
+           03  WS-EXC-REASON               PIC X(50).
+
+       01  WS-TOTALS.
+           03  WS-SV-DEPT                  PIC 99      VALUE ZERO.
+           03  WS-DEPT-TOT                 PIC 9(6)V99 VALUE ZERO.
+           03  WS-GRAND-TOT                PIC 9(6)V99 VALUE ZERO.
+           03  WS-REC-CTR                  PIC 9999    VALUE ZERO.
+           03  WS-RANK                     PIC 999     VALUE ZERO.
+
+       01  WS-RUN-DATE-TIME.
+           03  WS-RUN-DATE.
+               05  WS-RUN-MO               PIC 99.
+               05  FILLER                  PIC X       VALUE '/'.
+               05  WS-RUN-DAY              PIC 99.
+               05  FILLER                  PIC X       VALUE '/'.
+               05  WS-RUN-YR               PIC 9999.
+           03  FILLER                      PIC XX      VALUE SPACES.
+           03  WS-RUN-TIME.
+               05  WS-RUN-HR               PIC 99.
+               05  FILLER                  PIC X       VALUE ':'.
+               05  WS-RUN-MIN              PIC 99.
+
+       01  WS-DEPT-COUNT                    PIC 999     VALUE ZERO.
+       01  WS-DEPT-TABLE.
+           03  WS-DEPT-ENTRY  OCCURS 1 TO 20 TIMES
+                              DEPENDING ON WS-DEPT-COUNT
+                              INDEXED BY WS-DEPT-IDX.
+               05  WS-DEPT-CODE            PIC 99.
+               05  WS-DEPT-NAME            PIC X(5).
+               05  WS-DEPT-ACTIVE          PIC X.
+
+       01  WS-DEPT-LOOKUP.
+           03  WS-LOOKUP-DEPT-CODE         PIC 99.
+           03  WS-LOOKUP-DEPT-NAME         PIC X(5).
+           03  WS-LOOKUP-FOUND-FLAG        PIC X       VALUE 'N'.
+               88  WS-LOOKUP-FOUND                     VALUE 'Y'.
+
+       01  WS-EMP-LIST-CTR                 PIC 9(4)    VALUE ZERO.
+       01  WS-EMP-LIST-TABLE.
+           03  WS-ELT-ENTRY  OCCURS 500 TIMES INDEXED BY WS-ELT-IDX.
+               05  WS-ELT-ID               PIC X(4).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       100-MAIN.
+           OPEN OUTPUT EXCEPTIONS-RPT.
+           WRITE EXC-RPT-REC               FROM WS-EXC-HDG.
+           PERFORM 180-LOAD-DEPT-MASTER.
+
+           SORT SRT-SPACE ON ASCENDING  KEY SRT-DEPT
+                             DESCENDING KEY SRT-QTR-PAY
+                INPUT PROCEDURE  150-VALIDATE-AND-RELEASE
+                OUTPUT PROCEDURE 200-PRT-RPT.
+
+           DISPLAY 'EXCEPTIONS WRITTEN: ', WS-EXC-CTR.
+           CLOSE EXCEPTIONS-RPT.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       150-VALIDATE-AND-RELEASE.
+           OPEN INPUT EMP-MST.
+           PERFORM UNTIL EOF
+               READ EMP-MST
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 160-EDIT-EMP-REC
+               END-READ
+           END-PERFORM.
+           CLOSE EMP-MST.
+      *-----------------------------------------------------------------
+       160-EDIT-EMP-REC.
+           IF EMP-DEPT = 99
+               CONTINUE
+           ELSE
+               MOVE SPACES              TO WS-REJECT-REASON
+               SET WS-REC-VALID         TO TRUE
+
+               MOVE EMP-DEPT            TO WS-LOOKUP-DEPT-CODE
+               PERFORM 190-LOOKUP-DEPT-NAME
+               IF NOT WS-LOOKUP-FOUND
+                   SET WS-REC-INVALID   TO TRUE
+                   MOVE 'INVALID DEPARTMENT CODE' TO WS-NEW-REASON
+                   PERFORM 165-ADD-REJECT-REASON
+               END-IF
+
+               IF EMP-ID = SPACES
+                   SET WS-REC-INVALID   TO TRUE
+                   MOVE 'BLANK EMPLOYEE ID' TO WS-NEW-REASON
+                   PERFORM 165-ADD-REJECT-REASON
+               END-IF
+
+               IF NOT EMP-QTR-PAY NUMERIC OR EMP-QTR-PAY NOT > ZERO
+                   SET WS-REC-INVALID   TO TRUE
+                   MOVE 'INVALID QUARTER PAY AMOUNT' TO WS-NEW-REASON
+                   PERFORM 165-ADD-REJECT-REASON
+               END-IF
+
+               IF WS-REC-VALID
+                   MOVE EMP-DEPT        TO SRT-DEPT
+                   MOVE EMP-ID          TO SRT-ID
+                   MOVE EMP-LNAME       TO SRT-LNAME
+                   MOVE EMP-FNAME       TO SRT-FNAME
+                   MOVE EMP-QTR-PAY     TO SRT-QTR-PAY
+                   RELEASE SRT-REC
+               ELSE
+                   PERFORM 170-WRITE-EXCEPTION
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       165-ADD-REJECT-REASON.
+           IF WS-REJECT-REASON = SPACES
+               MOVE WS-NEW-REASON TO WS-REJECT-REASON
+           ELSE
+               STRING FUNCTION TRIM(WS-REJECT-REASON)
+                      '; ' FUNCTION TRIM(WS-NEW-REASON)
+                      DELIMITED BY SIZE INTO WS-REJECT-REASON
+           END-IF.
+      *-----------------------------------------------------------------
+       170-WRITE-EXCEPTION.
+           MOVE SPACES               TO WS-EXC-LN.
+           MOVE EMP-DEPT              TO WS-EXC-DEPT.
+           MOVE EMP-ID                TO WS-EXC-ID.
+           MOVE EMP-LNAME             TO WS-EXC-LNAME.
+           MOVE EMP-FNAME             TO WS-EXC-FNAME.
+           MOVE EMP-QTR-PAY           TO WS-EXC-PAY.
+           MOVE WS-REJECT-REASON      TO WS-EXC-REASON.
+           WRITE EXC-RPT-REC          FROM WS-EXC-LN.
+           ADD   1                    TO WS-EXC-CTR.
+      *-----------------------------------------------------------------
+       171-WRITE-DUP-EXCEPTION.
+           MOVE SPACES               TO WS-EXC-LN.
+           MOVE SRT-DEPT              TO WS-EXC-DEPT.
+           MOVE SRT-ID                TO WS-EXC-ID.
+           MOVE SRT-LNAME             TO WS-EXC-LNAME.
+           MOVE SRT-FNAME             TO WS-EXC-FNAME.
+           MOVE SRT-QTR-PAY           TO WS-EXC-PAY.
+           MOVE 'DUPLICATE EMPLOYEE ID' TO WS-EXC-REASON.
+           WRITE EXC-RPT-REC          FROM WS-EXC-LN.
+           ADD   1                    TO WS-EXC-CTR.
+           ADD   1                    TO WS-DUP-CTR.
+      *-----------------------------------------------------------------
+       180-LOAD-DEPT-MASTER.
+           OPEN INPUT DEPT-MASTER.
+           PERFORM UNTIL WS-DEPT-MST-EOF
+               READ DEPT-MASTER
+                   AT END
+                       SET WS-DEPT-MST-EOF TO TRUE
+                   NOT AT END
+                     IF DEPT-MST-CODE = 99
+                       DISPLAY 'DEPT-MASTER CODE 99 IS RESERVED FOR '
+                               'THE TRAILER RECORD - IGNORED: '
+                               DEPT-MST-REC
+                     ELSE
+                       IF WS-DEPT-COUNT < 20
+                           ADD 1 TO WS-DEPT-COUNT
+                           MOVE DEPT-MST-CODE
+                                TO WS-DEPT-CODE   (WS-DEPT-COUNT)
+                           MOVE DEPT-MST-NAME
+                                TO WS-DEPT-NAME   (WS-DEPT-COUNT)
+                           MOVE DEPT-MST-ACTIVE
+                                TO WS-DEPT-ACTIVE (WS-DEPT-COUNT)
+                       ELSE
+                           DISPLAY 'DEPT-MASTER TABLE FULL - IGNORED: '
+                                   DEPT-MST-REC
+                       END-IF
+                     END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE DEPT-MASTER.
+      *-----------------------------------------------------------------
+       190-LOOKUP-DEPT-NAME.
+           MOVE SPACES TO WS-LOOKUP-DEPT-NAME.
+           MOVE 'N'    TO WS-LOOKUP-FOUND-FLAG.
+           IF WS-DEPT-COUNT > 0
+               SET WS-DEPT-IDX TO 1
+               SEARCH WS-DEPT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-DEPT-CODE (WS-DEPT-IDX) = WS-LOOKUP-DEPT-CODE
+                        AND WS-DEPT-ACTIVE (WS-DEPT-IDX) = 'Y'
+                       MOVE WS-DEPT-NAME (WS-DEPT-IDX)
+                            TO WS-LOOKUP-DEPT-NAME
+                       SET WS-LOOKUP-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+      *-----------------------------------------------------------------
+       200-PRT-RPT.
+           OPEN OUTPUT PR-RPT.
+           PERFORM 300-GET-SYS-DATE-TIME.
+           PERFORM 400-RPT-HEADING.
+
+           PERFORM UNTIL SRT-EOF
+               RETURN SRT-SPACE
+                     AT END
+                         MOVE 'Y' TO WS-SRT-SPACE-FLAG
+                         PERFORM 700-RPT-END
+
+                     NOT AT END
+                         PERFORM 505-CHECK-DUP-ID
+                         IF WS-DUP-ID-FOUND
+                             PERFORM 171-WRITE-DUP-EXCEPTION
+                         ELSE
+                            ADD 1 TO WS-REC-CTR
+                            IF FIRST-REC
+                               MOVE SRT-DEPT TO WS-SV-DEPT
+                               MOVE 'N'   TO WS-FIRST-FLAG
+                            END-IF
+
+                            IF SRT-DEPT NOT EQUAL TO WS-SV-DEPT
+                                PERFORM 600-CHG-DEPTS
+                            END-IF
+                            PERFORM 501-WRITE-DTL
+                         END-IF
+               END-RETURN
+           END-PERFORM.
+
+           DISPLAY 'PROJECT 2 RANK - MARIO GARCIA'.
+           DISPLAY 'RECORDS PROCESSED: ', WS-REC-CTR.
+           DISPLAY 'DUPLICATE EMPLOYEE IDS REJECTED: ', WS-DUP-CTR.
+           DISPLAY 'RUN   ', WS-RUN-DATE-TIME.
+           CLOSE PR-RPT.
+      *-----------------------------------------------------------------
+       300-GET-SYS-DATE-TIME.
+           MOVE FUNCTION CURRENT-DATE      TO   WS-SYS-DATE.
+           MOVE WS-SYS-MO                  TO   WS-RPT-MO
+                                                WS-RUN-MO.
+           MOVE WS-SYS-DAY                 TO   WS-RPT-DAY
+                                                WS-RUN-DAY.
+           MOVE WS-SYS-YR                  TO   WS-RPT-YR
+                                                WS-RUN-YR.
+           MOVE WS-SYS-HR                  TO   WS-RUN-HR.
+           MOVE WS-SYS-MIN                 TO   WS-RUN-MIN.
+      *-----------------------------------------------------------------
+       400-RPT-HEADING.
+           WRITE PR-RPT-REC                FROM WS-RPT-TITLE-LN.
+           WRITE PR-RPT-REC                FROM WS-RPT-BLANK-LN.
+           WRITE PR-RPT-REC                FROM WS-DTL-HDG.
+           WRITE PR-RPT-REC                FROM WS-DTL-DASH.
+      *-----------------------------------------------------------------
+       501-WRITE-DTL.
+           IF SRT-DEPT NOT EQUAL TO WS-SV-DEPT
+               MOVE 1 TO WS-RANK
+           ELSE
+               ADD 1 TO WS-RANK
+           END-IF.
+           MOVE  SRT-DEPT                  TO   WS-SV-DEPT.
+
+           MOVE  WS-RANK                   TO   WS-DTL-RANK.
+           MOVE  SRT-DEPT                  TO   WS-DTL-DEPT-NUM.
+           MOVE  SRT-DEPT                  TO   WS-LOOKUP-DEPT-CODE.
+           PERFORM 190-LOOKUP-DEPT-NAME.
+           MOVE  WS-LOOKUP-DEPT-NAME       TO   WS-DTL-DEPT-NAME.
+           MOVE  SRT-ID                    TO   WS-DTL-ID.
+           MOVE  SRT-LNAME                 TO   WS-DTL-LNAME.
+           MOVE  SRT-FNAME                 TO   WS-DTL-FNAME.
+           MOVE  SRT-QTR-PAY               TO   WS-DTL-PAY.
+           IF WS-RANK <= 3
+               MOVE '*** TOP 3 ***' TO WS-DTL-TOP3-FLAG
+           ELSE
+               MOVE SPACES TO WS-DTL-TOP3-FLAG
+           END-IF.
+           WRITE PR-RPT-REC                FROM WS-DTL-LN.
+           ADD   SRT-QTR-PAY               TO   WS-DEPT-TOT.
+
+           IF WS-EMP-LIST-CTR < 500
+               ADD 1 TO WS-EMP-LIST-CTR
+               MOVE SRT-ID             TO WS-ELT-ID (WS-EMP-LIST-CTR)
+           ELSE
+               DISPLAY 'EMPLOYEE LIST TABLE FULL - DUPLICATE CHECK '
+                       'WILL OMIT EMP ID: ' SRT-ID
+           END-IF.
+      *-----------------------------------------------------------------
+       505-CHECK-DUP-ID.
+           MOVE 'N' TO WS-DUP-ID-FLAG.
+           IF WS-EMP-LIST-CTR > 0
+               SET WS-ELT-IDX TO 1
+               SEARCH WS-ELT-ENTRY
+                   VARYING WS-ELT-IDX
+                   AT END
+                       CONTINUE
+                   WHEN WS-ELT-IDX <= WS-EMP-LIST-CTR
+                        AND WS-ELT-ID (WS-ELT-IDX) = SRT-ID
+                       SET WS-DUP-ID-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+      *-----------------------------------------------------------------
+       600-CHG-DEPTS.
+           MOVE SRT-DEPT                   TO WS-SV-DEPT
+           MOVE ZERO                       TO WS-RANK
+
+           IF WS-REC-CTR > 1
+                WRITE PR-RPT-REC           FROM WS-DTL-TOT-DASH
+                MOVE  WS-DEPT-TOT          TO   WS-DTL-TOT
+                WRITE PR-RPT-REC           FROM WS-DTL-TOT-LN
+                WRITE PR-RPT-REC           FROM WS-RPT-BLANK-LN
+                ADD   WS-DEPT-TOT          TO   WS-GRAND-TOT
+                MOVE  ZERO                 TO   WS-DEPT-TOT
+           END-IF.
+      *-----------------------------------------------------------------
+       700-RPT-END.
+           PERFORM 600-CHG-DEPTS.
+           WRITE   PR-RPT-REC              FROM SPACES.
+           MOVE    WS-GRAND-TOT            TO   WS-RPT-GRAND-TOT.
+           WRITE   PR-RPT-REC              FROM WS-RPT-GRAND-TOT-LN.
+      *-----------------------------------------------------------------
